@@ -0,0 +1,89 @@
+//FIBJOB   JOB (ACCTNO),'FIBONACCI NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  FIBJOB - NIGHTLY FIBONACCI BATCH STREAM.
+//*
+//*  RUNS Fibonacci AS STEP FIB, THEN CHECKS ITS ABEND/CONDITION
+//*  CODE.  A CLEAN RC0 FALLS THROUGH TO THE NORMAL FILE CLEANUP.
+//*  AN ABEND OR ANY NON-ZERO RC (INCLUDING THE RC16 Fibonacci
+//*  SETS ITSELF WHEN A TERM OVERFLOWS - SEE PROGRAM COMMENTS)
+//*  DROPS INTO STEP ALERT, WHICH PAGES ON-CALL OPS THROUGH THE
+//*  SHOP-STANDARD PAGEOPS UTILITY SO A FAILED RUN DOES NOT SIT
+//*  UNNOTICED UNTIL SOMEBODY ASKS FOR THE REPORT THE NEXT MORNING.
+//*
+//*  MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  08/09/26   RH    ORIGINAL JOB STREAM.
+//*  08/09/26   RH    FIBHIST AND FIBRST HAD NO SPACE/DCB AND
+//*                   DISPOSITIONS THAT REQUIRED THE DATASET TO
+//*                   ALREADY EXIST (MOD AND SHR RESPECTIVELY) - THE
+//*                   FIRST-EVER RUN IN A NEW ENVIRONMENT COULD NOT
+//*                   ALLOCATE EITHER ONE, SO THE STEP FAILED AT JCL
+//*                   ALLOCATION BEFORE Fibonacci'S OWN FIRST-RUN
+//*                   HANDLING EVER GOT CONTROL.  GIVEN BOTH
+//*                   DISP=(MOD,CATLG,CATLG) PLUS SPACE/DCB SO THEY
+//*                   CAN BE CREATED COLD AND EXTENDED ON EVERY
+//*                   RUN AFTER THAT.  FIBRPT AND FIBEXTR ARE NOW
+//*                   RESTART-AWARE THE SAME WAY IN Fibonacci ITSELF,
+//*                   SO THEY MOVED FROM DISP=(NEW,CATLG,DELETE) TO
+//*                   THE SAME (MOD,CATLG,CATLG) - A RESUMED RUN
+//*                   EXTENDS THEM INSTEAD OF FAILING ALLOCATION
+//*                   BECAUSE THE DATASET ALREADY EXISTS FROM THE
+//*                   ABENDED ATTEMPT.
+//*  08/09/26   RH    EXEC PGM=FIBONACI DID NOT MATCH THE LOAD
+//*                   MODULE'S ACTUAL 8-CHARACTER NAME (Fibonacci
+//*                   TRUNCATES TO FIBONACC, NOT FIBONACI) - THE STEP
+//*                   WAS LOADING WHATEVER HAPPENED TO BE CATALOGED
+//*                   UNDER THE MISTYPED NAME, IF ANYTHING.  CORRECTED
+//*                   PGM= AND THE MATCHING PAGESIN ALERT TEXT BELOW.
+//*                   ALSO ADDED A FIBRSTT DD - Fibonacci NOW WRITES
+//*                   ITS CHECKPOINT TO THIS WORK FILE AND RENAMES IT
+//*                   OVER FIBRST SO AN ABEND MID-CHECKPOINT CANNOT
+//*                   LEAVE FIBRST HALF-WRITTEN - AND SIZED FIBRPT,
+//*                   FIBHIST AND FIBEXTR'S DCB TO THEIR ACTUAL FIXED
+//*                   RECORD LENGTHS (69, 64 AND 53 RESPECTIVELY)
+//*                   INSTEAD OF A BLANKET LRECL=80 COPIED FROM FIBRST,
+//*                   THE ONLY ONE OF THE FOUR ACTUALLY 80 BYTES WIDE.
+//*--------------------------------------------------------------*
+//*
+//FIB      EXEC PGM=FIBONACC
+//STEPLIB  DD DSN=PROD.FIBONACI.LOADLIB,DISP=SHR
+//FIBRPT   DD DSN=PROD.FIBONACI.FIBRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=69,RECFM=FB)
+//FIBPARM  DD DSN=PROD.FIBONACI.FIBPARM,DISP=SHR
+//FIBRST   DD DSN=PROD.FIBONACI.FIBRST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=80,RECFM=FB)
+//FIBRSTT  DD DSN=PROD.FIBONACI.FIBRSTT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=80,RECFM=FB)
+//FIBHIST  DD DSN=PROD.FIBONACI.FIBHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=64,RECFM=FB)
+//FIBEXTR  DD DSN=PROD.FIBONACI.FIBEXTR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=53,RECFM=FB)
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  STEP FIB ABENDED OR RETURNED A NON-ZERO CONDITION CODE -
+//*  PAGE ON-CALL OPS INSTEAD OF LETTING THE FAILURE GO UNSEEN.
+//*--------------------------------------------------------------*
+//ALERTIF  IF (FIB.ABEND OR FIB.RC > 0) THEN
+//ALERT    EXEC PGM=PAGEOPS,PARM='ONCALL=MVSOPS,SEV=1'
+//STEPLIB  DD DSN=PROD.TOOLS.LOADLIB,DISP=SHR
+//PAGESIN  DD *
+JOB=FIBJOB  STEP=FIB  PROGRAM=FIBONACC
+FIBONACCI NIGHTLY RUN FAILED - ABEND OR NON-ZERO RC.
+CHECK FIBRPT/FIBHIST/FIBEXTR BEFORE RERUNNING - A CHECKPOINT
+IN FIBRST MAY ALLOW THE RERUN TO RESUME INSTEAD OF STARTING
+FROM I=0.
+/*
+//SYSOUT   DD SYSOUT=*
+//ALERTIF  ENDIF
