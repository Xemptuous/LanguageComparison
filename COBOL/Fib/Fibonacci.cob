@@ -1,48 +1,725 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Fibonacci.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 I          PIC S9(4)  COMP-5.
-       01 RESULT     PIC S9(9)  COMP-5.
-       01 OUT-I      PIC 99.
-       01 OUT-RES    PIC Z(8)9.
-
-       PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I > 30
-               CALL 'Fib' USING BY VALUE I
-                              BY REFERENCE RESULT
-               MOVE I      TO OUT-I
-               MOVE RESULT TO OUT-RES
-               DISPLAY "fib(" OUT-I ") = " OUT-RES
-           END-PERFORM
-           STOP RUN.
-       END PROGRAM Fibonacci.
-
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Fib RECURSIVE.
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       01 A          PIC S9(9)  COMP-5.
-       01 B          PIC S9(9)  COMP-5.
-       01 TMP        PIC S9(9)  COMP-5.
-
-       LINKAGE SECTION.
-       01 N          PIC S9(4)  COMP-5.
-       01 RES        PIC S9(9)  COMP-5.
-
-       PROCEDURE DIVISION USING BY VALUE N
-                                BY REFERENCE RES.
-           IF N <= 1
-               MOVE N TO RES
-           ELSE
-               SUBTRACT 1 FROM N GIVING TMP
-               CALL 'Fib' USING BY VALUE TMP BY REFERENCE A
-
-               SUBTRACT 2 FROM N GIVING TMP
-               CALL 'Fib' USING BY VALUE TMP BY REFERENCE B
-
-               ADD A TO B GIVING RES
-           END-IF
-           GOBACK.
-       END PROGRAM Fib.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Fibonacci.
+000300 AUTHOR. R-HENSLEY.
+000400 INSTALLATION. BATCH-PRODUCTION.
+000500 DATE-WRITTEN. 01/04/2014.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  01/04/14   RH    ORIGINAL PROGRAM - DISPLAYS FIB(0) - FIB(30).
+001300*  08/09/26   RH    ADDED FIB-REPORT-FILE SO THE NIGHTLY RUN
+001400*                   LEAVES A DURABLE DATASET BEHIND INSTEAD OF
+001500*                   ONLY WRITING TO THE JOB LOG.
+001600*  08/09/26   RH    RANGE UPPER BOUND NOW COMES FROM A PARAMETER
+001700*                   CARD (FIBPARM) SO OPERATIONS CAN RERUN FOR A
+001800*                   DIFFERENT RANGE WITHOUT A PROGRAM CHANGE.
+001900*  08/09/26   RH    RESULT IS CHECKED FOR OVERFLOW (FIB(47) AND UP
+002000*                   EXCEEDS PIC S9(9)) - FLAGGED RECORDS PRINT
+002100*                   ***OVERFLOW*** AND THE STEP ENDS WITH RC 16.
+002200*  08/09/26   RH    ADDED CHECKPOINT/RESTART (FIBRST) - THE LAST
+002300*                   TERM COMPLETED IS SAVED AFTER EVERY TERM SO A
+002400*                   RERUN AFTER AN ABEND RESUMES INSTEAD OF
+002500*                   REDOING THE WHOLE RANGE.
+002600*  08/09/26   RH    EVERY RUN NOW APPENDS TO FIBHIST SO OLD
+002700*                   RESULTS CAN BE PULLED BACK UP LATER WITH
+002800*                   FibHistLookup INSTEAD OF DIGGING THROUGH OLD
+002900*                   JOB OUTPUT.
+003000*  08/09/26   RH    ADDED FIBEXTR - A FLAT COMMA-DELIMITED EXTRACT
+003100*                   OF EACH RUN'S (I, RESULT) PAIRS PLUS A TRAILER
+003200*                   CONTROL RECORD, FOR THE ANALYTICS TEAM TO LOAD
+003300*                   WITHOUT HAVING TO PARSE THE REPORT.
+003400*  08/09/26   RH    ADDED A RECONCILIATION PASS THAT RE-DERIVES
+003500*                   EACH TERM COMPUTED THIS RUN FROM ITS TWO
+003600*                   PREDECESSORS AND COMPARES IT AGAINST ANY PRIOR
+003700*                   RUN'S ARCHIVED VALUE FOR THE SAME I, SO A
+003800*                   SILENT CALCULATION OR DATA BUG DOESN'T MAKE IT
+003900*                   INTO THE NUMBERS WE HAND OUT.
+003910*  08/09/26   RH    FIBPARM/FIBRST CARRY A 4-DIGIT UPPER BOUND BUT
+003920*                   OUT-I/FIB-RPT-I WERE STILL ONLY 2 DIGITS, SO A
+003930*                   RANGE PAST 99 WRAPPED THE PRINTED/ARCHIVED I
+003940*                   AND COLLIDED WITH AN UNRELATED EARLIER TERM.
+003950*                   WIDENED BOTH TO MATCH.  ALSO MADE FIB-REPORT-
+003960*                   FILE AND FIB-EXTRACT-FILE RESTART-AWARE (OPEN
+003970*                   EXTEND WHEN RESUMING FROM A CHECKPOINT, OPEN
+003980*                   OUTPUT ON A COLD START) THE SAME WAY FIBHIST
+003981*                   ALREADY WAS - A RESTARTED RUN WAS TRUNCATING
+003982*                   BOTH FILES AND HANDING OUT A TRAILER CONTROL
+003983*                   TOTAL FOR ONLY THE TERMS THIS INVOCATION
+003984*                   PROCESSED, SILENTLY DROPPING WHATEVER A PRIOR
+003985*                   INVOCATION HAD ALREADY WRITTEN.  THE TRAILER
+003986*                   COUNT/SUM ARE NOW RE-DERIVED FROM THE FULL
+003987*                   0-TO-UPPER-BOUND RECONCILIATION TABLE AFTER
+003988*                   2900-RECONCILE RUNS, INSTEAD OF BEING ROLLED
+003989*                   UP INCREMENTALLY AS EACH TERM IS WRITTEN, SO A
+003991*                   RESUMED RUN'S TRAILER STILL FOOTS TO THE WHOLE
+003992*                   RANGE.  THE EXTRACT DETAIL RECORD ALSO NOW
+003993*                   CARRIES THE OVERFLOW FLAG SO ANALYTICS CAN
+003994*                   TELL A WRAPPED RESULT APART FROM A REAL ONE
+003995*                   WITHOUT CROSS-REFERENCING FIBRPT/FIBHIST.
+003996*  08/09/26   RH    2200-CHECKPOINT WAS OPENING FIB-RESTART-FILE
+003997*                   OUTPUT (TRUNCATE) AND REWRITING IT AFTER EVERY
+003998*                   TERM - AN ABEND DURING THAT WINDOW LEFT FIBRST
+003999*                   EMPTY RATHER THAN POINTING AT THE LAST TERM
+004001*                   ACTUALLY COMPLETED, SO THE NEXT RUN SAW NO
+004002*                   CHECKPOINT AT ALL AND REDID THE WHOLE RANGE,
+004003*                   INCLUDING RE-OPENING FIBRPT/FIBEXTR COLD AND
+004004*                   TRUNCATING WHATEVER THE ABENDED RUN HAD
+004005*                   ALREADY WRITTEN.  THE CHECKPOINT IS NOW
+004006*                   WRITTEN TO A SEPARATE WORK FILE (FIBRSTT) AND
+004007*                   SWUNG INTO PLACE OVER FIBRST WITH
+004008*                   CBL_RENAME_FILE, AN ATOMIC DIRECTORY OPERATION
+004009*                   - FIBRST ON DISK IS THEREFORE ALWAYS EITHER
+004010*                   THE OLD CHECKPOINT OR THE NEW ONE, NEVER A
+004011*                   PARTIAL WRITE.  THE CHECKPOINT ALSO NOW
+004012*                   CARRIES THE DATE THE RANGE WAS FIRST STARTED
+004013*                   ON, AND A RESUMED RUN ADOPTS THAT AS ITS OWN
+004014*                   FIB-RUN-DATE INSTEAD OF TODAY'S - OTHERWISE A
+004015*                   RESUME THAT CROSSED MIDNIGHT ARCHIVED ITS
+004016*                   REMAINING TERMS UNDER A NEW DATE THE
+004017*                   RECONCILIATION PASS'S "THIS RUN'S OWN ROWS"
+004018*                   FILTER DID NOT RECOGNIZE, LEAVING GAPS IN THE
+004019*                   RECONCILIATION TABLE AND AN UNDERSTATED
+004020*                   EXTRACT TRAILER TOTAL.  FINALLY, THE EXTRACT
+004021*                   TRAILER'S CONTROL TOTAL NOW EXCLUDES
+004022*                   OVERFLOWED TERMS FROM THE SUM (A WRAPPED
+004023*                   VALUE ADDED TO A CONTROL TOTAL IS MEANING-
+004024*                   LESS) AND SETS FIB-EXTR-OFLOW-SW ON THE
+004025*                   TRAILER RECORD ITSELF WHENEVER ANY TERM THIS
+004026*                   RUN OVERFLOWED, SO ANALYTICS CAN TELL THE
+004027*                   TOTAL IS INCOMPLETE WITHOUT CROSS-CHECKING
+004028*                   EVERY DETAIL ROW.
+004029*  08/09/26   RH    2200-CHECKPOINT NEVER CLEARED THE WORK
+004029*                   RECORD BEFORE MOVING THE NEW CHECKPOINT
+004029*                   FIELDS INTO IT, SO ITS FILLER CARRIED
+004029*                   WHATEVER BYTES WERE LEFT IN STORAGE - ON
+004029*                   THIS RUNTIME THAT FAILED LINE SEQUENTIAL
+004029*                   VALIDATION ON EVERY WRITE AND LEFT FIBRSTT
+004029*                   (AND THEN FIBRST, ONCE RENAMED INTO PLACE)
+004029*                   EMPTY.  ADDED THE SAME MOVE SPACES TO THE
+004029*                   RECORD FIRST THAT EVERY OTHER WRITE IN THIS
+004029*                   PROGRAM ALREADY DOES.
+004029*  08/09/26   RH    2000-PROCESS-TERM CHECKPOINTED A TERM BEFORE
+004029*                   ITS FIBHIST/FIBEXTR ROWS WERE WRITTEN, SO AN
+004029*                   ABEND IN THAT WINDOW LEFT FIBRST CLAIMING A
+004029*                   TERM WAS DONE WHEN ITS ARCHIVE ROWS WERE
+004029*                   NEVER WRITTEN (A SILENT GAP) OR LEFT THE
+004029*                   CHECKPOINT BEHIND AFTER THE ROWS WERE ALREADY
+004029*                   WRITTEN (A DUPLICATE ON RESUME, FLAGGED AS A
+004029*                   FALSE RECURRENCE MISMATCH).  MOVED THE
+004029*                   CHECKPOINT CALL TO AFTER THE HISTORY AND
+004029*                   EXTRACT WRITES SO FIBRST NEVER CLAIMS MORE
+004029*                   WORK DONE THAN IS DURABLY ARCHIVED.  ALSO
+004029*                   FIXED 2911-RECON-CHECK-RECURRENCE, WHICH
+004029*                   RESET THE ROLLING RECURRENCE STATE WHENEVER
+004029*                   FIB-START-I REAPPEARED IN THE STREAM - RIGHT
+004029*                   FOR A SAME-DAY RERUN FROM SCRATCH, BUT WRONG
+004029*                   FOR A CHECKPOINT RESUME, WHERE IT SUPPRESSED
+004029*                   VALIDATION ON THE TWO TERMS RIGHT AFTER THE
+004029*                   RESUME.  NOW ONLY RESETS WHEN FIB-START-I IS
+004029*                   ALSO ZERO, I.E. A GENUINE FROM-SCRATCH RERUN.
+004030*-----------------------------------------------------------------
+004100*
+004200 ENVIRONMENT DIVISION.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT FIB-REPORT-FILE   ASSIGN TO "FIBRPT"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004610         FILE STATUS IS FIB-REPORT-FILE-STATUS.
+004700
+004800     SELECT FIB-PARM-FILE     ASSIGN TO "FIBPARM"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS FIB-PARM-FILE-STATUS.
+005100 
+005200     SELECT FIB-RESTART-FILE  ASSIGN TO "FIBRST"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS FIB-RESTART-FILE-STATUS.
+005410 
+005420     SELECT FIB-RESTART-TEMP-FILE ASSIGN TO "FIBRSTT"
+005430         ORGANIZATION IS LINE SEQUENTIAL
+005440         FILE STATUS IS FIB-RESTART-TEMP-FILE-STATUS.
+005500 
+005600     SELECT FIB-HISTORY-FILE  ASSIGN TO "FIBHIST"
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS FIB-HISTORY-FILE-STATUS.
+005900 
+006000     SELECT FIB-EXTRACT-FILE  ASSIGN TO "FIBEXTR"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006110         FILE STATUS IS FIB-EXTRACT-FILE-STATUS.
+006200
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500*
+006600****************************************************
+006700**  FIB-REPORT-FILE - ARCHIVE COPY OF THE NIGHTLY   *
+006800**  FIBONACCI REPORT, ONE LINE PER TERM COMPUTED.   *
+006900****************************************************
+007000 FD  FIB-REPORT-FILE.
+007100 01  FIB-REPORT-RECORD.
+007200     05  FIB-RPT-LIT-1       PIC X(04).
+007300     05  FIB-RPT-I           PIC Z(3)9.
+007400     05  FIB-RPT-LIT-2       PIC X(04).
+007500     05  FIB-RPT-RESULT      PIC Z(8)9.
+007600     05  FIB-RPT-FLAG        PIC X(18).
+007700     05  FILLER              PIC X(30).
+007800*
+007900****************************************************
+008000**  FIB-PARM-FILE - ONE-CARD CONTROL INPUT GIVING   *
+008100**  THE UPPER BOUND FOR THIS RUN.  SEE FIBPARM.CPY. *
+008200****************************************************
+008300 FD  FIB-PARM-FILE.
+008400     COPY FIBPARM.
+008500*
+008600****************************************************
+008700**  FIB-RESTART-FILE - CHECKPOINT CONTROL RECORD.   *
+008800**  SEE FIBRST.CPY.                                 *
+008900****************************************************
+009000 FD  FIB-RESTART-FILE.
+009100     COPY FIBRST.
+009150*
+009160****************************************************
+009170**  FIB-RESTART-TEMP-FILE - WORK COPY OF THE         *
+009180**  CHECKPOINT WRITTEN BY 2200-CHECKPOINT, RENAMED    *
+009190**  OVER FIB-RESTART-FILE ONCE IT IS SAFELY ON DISK   *
+009200**  SO THE REAL CHECKPOINT IS NEVER LEFT HALF-WRITTEN.*
+009210****************************************************
+009220 FD  FIB-RESTART-TEMP-FILE.
+009230     COPY FIBRST
+009232         REPLACING ==FIB-RESTART-RECORD==
+009234                BY ==FIB-RESTART-TEMP-RECORD==
+009236                   ==FIB-RST-UPPER-BOUND==
+009238                BY ==FIB-RST-TMP-UPPER-BOUND==
+009240                   ==FIB-RST-LAST-I==
+009242                BY ==FIB-RST-TMP-LAST-I==
+009244                   ==FIB-RST-RUN-DATE==
+009246                BY ==FIB-RST-TMP-RUN-DATE==.
+009248*
+009300****************************************************
+009400**  FIB-HISTORY-FILE - ARCHIVE OF EVERY TERM EVERY  *
+009500**  RUN HAS EVER REPORTED.  SEE FIBHIST.CPY.        *
+009600****************************************************
+009700 FD  FIB-HISTORY-FILE.
+009800     COPY FIBHIST.
+009900*
+010000****************************************************
+010100**  FIB-EXTRACT-FILE - FLAT CSV EXTRACT OF THIS     *
+010200**  RUN'S (I, RESULT) PAIRS FOR ANALYTICS.  SEE     *
+010300**  FIBEXTR.CPY.                                    *
+010400****************************************************
+010500 FD  FIB-EXTRACT-FILE.
+010600     COPY FIBEXTR.
+010700 
+010800 WORKING-STORAGE SECTION.
+010900 01  I                       PIC S9(4)  COMP-5.
+011000 01  RESULT                  PIC S9(9)  COMP-5.
+011100 01  OUT-I                   PIC 9(04).
+011200 01  OUT-RES                 PIC Z(8)9.
+011300 01  FIB-UPPER-BOUND         PIC S9(4)  COMP-5  VALUE 30.
+011400 01  FIB-PARM-FILE-STATUS    PIC X(02).
+011500     88  FIB-PARM-FILE-OK            VALUE "00".
+011510 01  FIB-REPORT-FILE-STATUS  PIC X(02).
+011520     88  FIB-REPORT-FILE-OK          VALUE "00".
+011530     88  FIB-REPORT-FILE-NOT-FOUND   VALUE "35".
+011540 01  FIB-EXTRACT-FILE-STATUS PIC X(02).
+011550     88  FIB-EXTRACT-FILE-OK         VALUE "00".
+011560     88  FIB-EXTRACT-FILE-NOT-FOUND  VALUE "35".
+011700 01  FIB-OVERFLOW-SW         PIC X(01)          VALUE "N".
+011800     88  FIB-OVERFLOW-DETECTED       VALUE "Y".
+011900     88  FIB-NO-OVERFLOW             VALUE "N".
+012000 01  FIB-ANY-OVERFLOW-SW     PIC X(01)          VALUE "N".
+012100     88  FIB-ANY-OVERFLOW-DETECTED   VALUE "Y".
+012200 01  FIB-START-I              PIC S9(4)  COMP-5  VALUE 0.
+012300 01  FIB-RESTART-FILE-STATUS  PIC X(02).
+012400     88  FIB-RESTART-FILE-OK         VALUE "00".
+012410 01  FIB-RESTART-TEMP-FILE-STATUS PIC X(02).
+012420     88  FIB-RESTART-TEMP-FILE-OK    VALUE "00".
+012430 01  FIB-RENAME-OLD-NAME      PIC X(08)          VALUE "FIBRSTT".
+012440 01  FIB-RENAME-NEW-NAME      PIC X(08)          VALUE "FIBRST".
+012450 01  FIB-RENAME-RC            PIC S9(9) COMP-5.
+012500 01  FIB-HISTORY-FILE-STATUS  PIC X(02).
+012600     88  FIB-HISTORY-FILE-OK         VALUE "00".
+012700     88  FIB-HISTORY-FILE-NOT-FOUND  VALUE "35".
+012800 01  FIB-RUN-DATE              PIC 9(08).
+012900 01  FIB-RECON-RESULT-TABLE.
+013000     05  FIB-RECON-RESULT     OCCURS 10000 TIMES
+013100                               PIC S9(9)  COMP-5.
+013110 01  FIB-RECON-OFLOW-TABLE.
+013120     05  FIB-RECON-OFLOW      OCCURS 10000 TIMES
+013130                               PIC X(01).
+013200 01  FIB-RECON-SUBSCR          PIC S9(5)  COMP-5.
+013300 01  FIB-RECON-PREV-1          PIC S9(9)  COMP-5.
+013400 01  FIB-RECON-PREV-2          PIC S9(9)  COMP-5.
+013500 01  FIB-RECON-EXPECTED        PIC S9(9)  COMP-5.
+013600 01  FIB-RECON-TERM-COUNT      PIC S9(4)  COMP-5  VALUE ZERO.
+013700 01  FIB-RECON-MISMATCH-SW     PIC X(01)          VALUE "N".
+013800     88  FIB-RECON-MISMATCH           VALUE "Y".
+013900     88  FIB-RECON-CLEAN               VALUE "N".
+014000 01  FIB-HISTORY-EOF-SW        PIC X(01)          VALUE "N".
+014100     88  FIB-HISTORY-EOF               VALUE "Y".
+014200 01  FIB-EXTR-TERM-COUNT       PIC 9(09)  COMP-5  VALUE ZERO.
+014300 01  FIB-EXTR-SUM-ACCUM        PIC S9(11) COMP-5  VALUE ZERO.
+014400 
+014500 PROCEDURE DIVISION.
+014600*
+014700****************************************************
+014800**  0000-MAINLINE                                  *
+014900****************************************************
+015000 0000-MAINLINE.
+015100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+015200     PERFORM 2000-PROCESS-TERM    THRU 2000-EXIT
+015300         VARYING I FROM FIB-START-I BY 1
+015400         UNTIL I > FIB-UPPER-BOUND.
+015500     PERFORM 2900-RECONCILE       THRU 2900-EXIT.
+015600     PERFORM 3000-TERMINATE       THRU 3000-EXIT.
+015700     STOP RUN.
+015800*
+015900****************************************************
+016000**  1000-INITIALIZE - PICK UP THE RANGE UPPER BOUND *
+016100**  AND ANY CHECKPOINT FIRST, THEN OPEN THE ARCHIVE  *
+016200**  REPORT, EXTRACT, AND HISTORY FILES - WHETHER     *
+016300**  THEY OPEN FRESH OR EXTENDED DEPENDS ON WHETHER   *
+016350**  THIS IS A COLD START OR A RESUMED RUN.           *
+016500****************************************************
+016600 1000-INITIALIZE.
+016900     PERFORM 1100-READ-PARM-CARD  THRU 1100-EXIT.
+017000     PERFORM 1200-READ-RESTART-CARD THRU 1200-EXIT.
+017020     PERFORM 1250-SET-RUN-DATE     THRU 1250-EXIT.
+017050     PERFORM 1400-OPEN-REPORT-FILE  THRU 1400-EXIT.
+017100     PERFORM 1300-OPEN-HISTORY-FILE THRU 1300-EXIT.
+017150     PERFORM 1500-OPEN-EXTRACT-FILE THRU 1500-EXIT.
+017300 1000-EXIT.
+017400     EXIT.
+017500*
+017600****************************************************
+017700**  1100-READ-PARM-CARD - IF FIBPARM IS PRESENT AND *
+017800**  CONTAINS A NON-ZERO UPPER BOUND, USE IT; OTHER-  *
+017900**  WISE LEAVE THE DEFAULT OF 30 IN FIB-UPPER-BOUND. *
+018000****************************************************
+018100 1100-READ-PARM-CARD.
+018200     OPEN INPUT FIB-PARM-FILE.
+018300     IF FIB-PARM-FILE-OK
+018400         READ FIB-PARM-FILE
+018500             AT END
+018600                 CONTINUE
+018700             NOT AT END
+018800                 IF FIB-PARM-UPPER-BOUND > ZERO
+018900                     MOVE FIB-PARM-UPPER-BOUND TO FIB-UPPER-BOUND
+019000                 END-IF
+019100         END-READ
+019200         CLOSE FIB-PARM-FILE
+019300     END-IF.
+019400 1100-EXIT.
+019500     EXIT.
+019600*
+019700****************************************************
+019800**  1200-READ-RESTART-CARD - IF A CHECKPOINT FROM A *
+019900**  PRIOR RUN OF THE SAME RANGE EXISTS, RESUME JUST *
+020000**  PAST THE LAST TERM IT COMPLETED, AND ADOPT THE   *
+020050**  DATE THAT RUN STARTED ON AS OUR OWN FIB-RUN-DATE *
+020070**  (SO A RESUME THAT CROSSES MIDNIGHT STILL ARCHIVES*
+020090**  UNDER THE SAME DATE AS THE REST OF THE RANGE).   *
+020100**  OTHERWISE (NO CHECKPOINT, OR THE RANGE CHANGED)  *
+020150**  START AT ZERO AND LEAVE FIB-RUN-DATE FOR          *
+020170**  1250-SET-RUN-DATE TO STAMP WITH TODAY'S DATE.     *
+020200****************************************************
+020300 1200-READ-RESTART-CARD.
+020400     OPEN INPUT FIB-RESTART-FILE.
+020500     IF FIB-RESTART-FILE-OK
+020600         READ FIB-RESTART-FILE
+020700             AT END
+020800                 CONTINUE
+020900             NOT AT END
+021000                 IF FIB-RST-UPPER-BOUND = FIB-UPPER-BOUND
+021100                     COMPUTE FIB-START-I = FIB-RST-LAST-I + 1
+021150                     IF FIB-RST-RUN-DATE > ZERO
+021170                         MOVE FIB-RST-RUN-DATE TO FIB-RUN-DATE
+021190                     END-IF
+021200                     DISPLAY "RESUMING AT I = " FIB-START-I
+021300                 END-IF
+021400         END-READ
+021500         CLOSE FIB-RESTART-FILE
+021600     END-IF.
+021700 1200-EXIT.
+021800     EXIT.
+021900*
+022000****************************************************
+022050**  1250-SET-RUN-DATE - A RESUMED RUN ALREADY HAS    *
+022060**  FIB-RUN-DATE FROM ITS CHECKPOINT (SEE ABOVE); A   *
+022070**  COLD START HAS NOT, SO STAMP IT WITH TODAY'S      *
+022080**  DATE HERE, BEFORE ANY ARCHIVE FILE IS OPENED.     *
+022090****************************************************
+022100 1250-SET-RUN-DATE.
+022110     IF FIB-RUN-DATE = ZERO
+022120         ACCEPT FIB-RUN-DATE FROM DATE YYYYMMDD
+022130     END-IF.
+022140 1250-EXIT.
+022150     EXIT.
+022160*
+022170****************************************************
+022180**  1300-OPEN-HISTORY-FILE - EXTEND THE RUNNING     *
+022190**  HISTORY ARCHIVE, CREATING IT ON THE FIRST RUN.  *
+022300****************************************************
+022400 1300-OPEN-HISTORY-FILE.
+022600     OPEN EXTEND FIB-HISTORY-FILE.
+022700     IF FIB-HISTORY-FILE-NOT-FOUND
+022800         OPEN OUTPUT FIB-HISTORY-FILE
+022900     END-IF.
+023000 1300-EXIT.
+023100     EXIT.
+023151*
+023152****************************************************
+023153**  1400-OPEN-REPORT-FILE - A RESUMED RUN (FIB-START-*
+023154**  I > 0) EXTENDS THE ARCHIVE REPORT LEFT BY THE     *
+023155**  EARLIER INVOCATION INSTEAD OF TRUNCATING IT; A     *
+023156**  COLD START OPENS IT FRESH.                         *
+023157****************************************************
+023158 1400-OPEN-REPORT-FILE.
+023159     MOVE SPACES       TO FIB-REPORT-RECORD.
+023161     MOVE "FIB("       TO FIB-RPT-LIT-1.
+023162     MOVE ") = "       TO FIB-RPT-LIT-2.
+023163     IF FIB-START-I > 0
+023164         OPEN EXTEND FIB-REPORT-FILE
+023165         IF FIB-REPORT-FILE-NOT-FOUND
+023166             OPEN OUTPUT FIB-REPORT-FILE
+023167         END-IF
+023168     ELSE
+023169         OPEN OUTPUT FIB-REPORT-FILE
+023171     END-IF.
+023172 1400-EXIT.
+023173     EXIT.
+023174*
+023175****************************************************
+023176**  1500-OPEN-EXTRACT-FILE - SAME RESTART HANDLING   *
+023177**  AS 1400-OPEN-REPORT-FILE, FOR THE ANALYTICS CSV.  *
+023178****************************************************
+023179 1500-OPEN-EXTRACT-FILE.
+023181     IF FIB-START-I > 0
+023182         OPEN EXTEND FIB-EXTRACT-FILE
+023183         IF FIB-EXTRACT-FILE-NOT-FOUND
+023184             OPEN OUTPUT FIB-EXTRACT-FILE
+023185         END-IF
+023186     ELSE
+023187         OPEN OUTPUT FIB-EXTRACT-FILE
+023188     END-IF.
+023189 1500-EXIT.
+023191     EXIT.
+023192*
+023300****************************************************
+023400**  2000-PROCESS-TERM - COMPUTE ONE FIB(I), WRITE IT*
+023500**  TO THE ARCHIVE FILE, AND ECHO IT TO THE JOB LOG. *
+023600****************************************************
+023700 2000-PROCESS-TERM.
+023800     CALL 'Fib' USING BY VALUE I
+023900                      BY REFERENCE RESULT
+023950                      BY REFERENCE FIB-OVERFLOW-SW.
+024000     PERFORM 2100-CHECK-OVERFLOW  THRU 2100-EXIT.
+024100     MOVE I           TO OUT-I  FIB-RPT-I.
+024200     MOVE RESULT      TO OUT-RES  FIB-RPT-RESULT.
+024300     IF FIB-OVERFLOW-DETECTED
+024400         MOVE " *** OVERFLOW ***" TO FIB-RPT-FLAG
+024500         DISPLAY "fib(" OUT-I ") = " OUT-RES
+024600             " *** OVERFLOW - EXCEEDS PIC S9(9) CAPACITY ***"
+024700     ELSE
+024800         MOVE SPACES               TO FIB-RPT-FLAG
+024900         DISPLAY "fib(" OUT-I ") = " OUT-RES
+025000     END-IF.
+025100     WRITE FIB-REPORT-RECORD.
+025300     PERFORM 2300-WRITE-HISTORY   THRU 2300-EXIT.
+025400     PERFORM 2400-WRITE-EXTRACT   THRU 2400-EXIT.
+025450     PERFORM 2200-CHECKPOINT      THRU 2200-EXIT.
+025500 2000-EXIT.
+025600     EXIT.
+025700*
+025800****************************************************
+025900**  2100-CHECK-OVERFLOW - A SIGNED S9(9) COMP-5     *
+026000**  RESULT CAN NO LONGER HOLD A CORRECT VALUE ONCE  *
+026100**  THE TRUE FIBONACCI VALUE PASSES 999,999,999.    *
+026200**  Fib ITSELF NOW COMPUTES THE TERM IN A WIDER     *
+026300**  FIELD AND TESTS IT BEFORE NARROWING IT INTO     *
+026400**  RESULT, SO FIB-OVERFLOW-SW COMES BACK ALREADY   *
+026500**  SET CORRECTLY - THIS PARAGRAPH JUST CARRIES     *
+026600**  THAT INTO THE RUN-WIDE OVERFLOW SWITCH.         *
+026700****************************************************
+026800 2100-CHECK-OVERFLOW.
+026900     IF FIB-OVERFLOW-DETECTED
+027000         SET FIB-ANY-OVERFLOW-DETECTED TO TRUE
+027100     END-IF.
+027200 2100-EXIT.
+027300     EXIT.
+027400*
+027400****************************************************
+027500**  2200-CHECKPOINT - RECORD THE LAST TERM COMPLETED*
+027600**  SO A RERUN CAN RESUME HERE INSTEAD OF STARTING  *
+027700**  THE WHOLE RANGE OVER.  THE NEW CHECKPOINT IS    *
+027720**  WRITTEN TO A WORK FILE AND RENAMED OVER FIBRST  *
+027740**  SO AN ABEND MID-CHECKPOINT LEAVES THE OLD ONE   *
+027760**  INTACT INSTEAD OF A TRUNCATED FIBRST.  CALLED   *
+027770**  LAST FROM 2000-PROCESS-TERM, AFTER THE HISTORY  *
+027780**  AND EXTRACT WRITES, SO FIBRST NEVER CLAIMS A    *
+027790**  TERM "DONE" UNTIL IT IS DURABLY ARCHIVED IN     *
+027795**  BOTH FIBHIST AND FIBEXTR, NOT JUST FIBRPT.      *
+027800****************************************************
+027900 2200-CHECKPOINT.
+028000     OPEN OUTPUT FIB-RESTART-TEMP-FILE.
+028050     MOVE SPACES TO FIB-RESTART-TEMP-RECORD.
+028100     MOVE FIB-UPPER-BOUND TO FIB-RST-TMP-UPPER-BOUND.
+028200     MOVE I               TO FIB-RST-TMP-LAST-I.
+028250     MOVE FIB-RUN-DATE    TO FIB-RST-TMP-RUN-DATE.
+028300     WRITE FIB-RESTART-TEMP-RECORD.
+028400     CLOSE FIB-RESTART-TEMP-FILE.
+028450     CALL "CBL_RENAME_FILE" USING FIB-RENAME-OLD-NAME
+028470                                  FIB-RENAME-NEW-NAME
+028490         RETURNING FIB-RENAME-RC.
+028500     IF FIB-RENAME-RC NOT = ZERO
+028520         DISPLAY "FIBONACCI: CHECKPOINT RENAME FAILED, RC = "
+028540             FIB-RENAME-RC ", FIBRST MAY STILL HOLD AN OLDER "
+028560             "CHECKPOINT"
+028580     END-IF.
+028600 2200-EXIT.
+028620     EXIT.
+028640*
+028800****************************************************
+028900**  2300-WRITE-HISTORY - APPEND ONE DETAIL RECORD   *
+029000**  TO THE PERMANENT CROSS-RUN HISTORY ARCHIVE.     *
+029100****************************************************
+029200 2300-WRITE-HISTORY.
+029300     MOVE SPACES          TO FIB-HISTORY-RECORD.
+029400     MOVE FIB-RUN-DATE    TO FIB-HIST-RUN-DATE.
+029500     MOVE FIB-UPPER-BOUND TO FIB-HIST-UPPER-BOUND.
+029600     MOVE I               TO FIB-HIST-I.
+029700     MOVE RESULT          TO FIB-HIST-RESULT.
+029800     IF FIB-OVERFLOW-DETECTED
+029900         SET FIB-HIST-OVERFLOW    TO TRUE
+030000     ELSE
+030100         SET FIB-HIST-NO-OVERFLOW TO TRUE
+030200     END-IF.
+030300     WRITE FIB-HISTORY-RECORD.
+030400 2300-EXIT.
+030500     EXIT.
+030600*
+030700****************************************************
+030800**  2400-WRITE-EXTRACT - APPEND ONE DETAIL RECORD   *
+030900**  TO THE ANALYTICS EXTRACT, FLAGGING IT IF THE     *
+031000**  RESULT OVERFLOWED.  THE TRAILER CONTROL TOTALS   *
+031100**  ARE DERIVED SEPARATELY, AFTER RECONCILIATION,    *
+031150**  SO THEY STILL FOOT CORRECTLY ON A RESUMED RUN.   *
+031160****************************************************
+031200 2400-WRITE-EXTRACT.
+031300     MOVE SPACES     TO FIB-EXTRACT-RECORD.
+031400     MOVE "D"        TO FIB-EXTR-TYPE.
+031500     MOVE ","        TO FIB-EXTR-COMMA-1  FIB-EXTR-COMMA-2
+031550                        FIB-EXTR-COMMA-3.
+031600     MOVE I          TO FIB-EXTR-I.
+031700     MOVE RESULT     TO FIB-EXTR-RESULT.
+031750     IF FIB-OVERFLOW-DETECTED
+031760         SET FIB-EXTR-OVERFLOW    TO TRUE
+031770     ELSE
+031780         SET FIB-EXTR-NO-OVERFLOW TO TRUE
+031790     END-IF.
+031800     WRITE FIB-EXTRACT-RECORD.
+032100 2400-EXIT.
+032200     EXIT.
+032300*
+032400****************************************************
+032500**  2900-RECONCILE - AFTER THE MAIN LOOP, BUT       *
+032600**  BEFORE THE REPORT IS CONSIDERED FINAL, RE-READ  *
+032700**  THIS RUN'S OWN HISTORY RECORDS AND CONFIRM EACH  *
+032800**  ONE EQUALS THE SUM OF ITS TWO PREDECESSORS, THEN *
+032900**  COMPARE THEM AGAINST ANY PRIOR RUN'S ARCHIVED    *
+033000**  VALUE FOR THE SAME I.                            *
+033100****************************************************
+033200 2900-RECONCILE.
+033300     CLOSE FIB-HISTORY-FILE.
+033400     OPEN INPUT FIB-HISTORY-FILE.
+033500     PERFORM 2910-RECON-LOAD-TODAY THRU 2910-EXIT
+033600         UNTIL FIB-HISTORY-EOF.
+033700     CLOSE FIB-HISTORY-FILE.
+033800     MOVE "N" TO FIB-HISTORY-EOF-SW.
+033900     OPEN INPUT FIB-HISTORY-FILE.
+034000     PERFORM 2920-RECON-CHECK-PRIOR-RUN THRU 2920-EXIT
+034100         UNTIL FIB-HISTORY-EOF.
+034200     CLOSE FIB-HISTORY-FILE.
+034300     OPEN EXTEND FIB-HISTORY-FILE.
+034400     IF FIB-RECON-MISMATCH
+034500         DISPLAY "FIBONACCI: RECONCILIATION FOUND A MISMATCH - "
+034600             "REPORT MAY NOT BE RELIABLE - SEE PRIOR MESSAGES"
+034700         MOVE 16 TO RETURN-CODE
+034800     ELSE
+034900         DISPLAY "FIBONACCI: RECONCILIATION PASSED FOR ALL TERMS "
+035000             "COMPUTED THIS RUN"
+035100     END-IF.
+035200 2900-EXIT.
+035300     EXIT.
+035400*
+035500****************************************************
+035600**  2910-RECON-LOAD-TODAY - READ BACK EVERY HISTORY *
+035700**  RECORD THIS RUN JUST APPENDED, RE-DERIVING EACH  *
+035800**  ONE FROM ITS TWO PREDECESSORS AS WE GO, AND      *
+035900**  REMEMBERING THE VALUE FOR THE PRIOR-RUN COMPARE. *
+036000****************************************************
+036100 2910-RECON-LOAD-TODAY.
+036200     READ FIB-HISTORY-FILE
+036300         AT END
+036400             SET FIB-HISTORY-EOF TO TRUE
+036500         NOT AT END
+036600             IF FIB-HIST-RUN-DATE    = FIB-RUN-DATE
+036700                AND FIB-HIST-UPPER-BOUND = FIB-UPPER-BOUND
+036800                 PERFORM 2911-RECON-CHECK-RECURRENCE
+036900                     THRU 2911-EXIT
+037000             END-IF
+037100     END-READ.
+037200 2910-EXIT.
+037300     EXIT.
+037400*
+037500****************************************************
+037600**  2911-RECON-CHECK-RECURRENCE - F(I) MUST EQUAL   *
+037700**  F(I-1) + F(I-2) UNLESS ONE OF THE THREE ALREADY  *
+037800**  OVERFLOWED (ALREADY FLAGGED ELSEWHERE).  SEEING  *
+037900**  I = ZERO AGAIN MEANS A RERUN OF THE SAME RANGE   *
+038000**  STARTED OVER FROM SCRATCH THIS SAME DAY - RESET  *
+038100**  THE ROLLING STATE SO ITS FIRST TWO TERMS AREN'T  *
+038150**  CHECKED AGAINST THE PRIOR RUN'S TAIL.  SEEING    *
+038160**  FIB-START-I WHEN IT IS NOT ZERO IS A CHECKPOINT  *
+038170**  RESUME, NOT A FRESH RERUN - FIB-RECON-PREV-1/2   *
+038180**  STILL HOLD THE PRE-ABEND RUN'S F(I-1)/F(I-2), SO *
+038190**  THE COUNTER MUST NOT RESET THERE OR THE TWO      *
+038200**  TERMS RIGHT AFTER THE RESUME - THE ONES MOST     *
+038210**  LIKELY TO EXPOSE A RESTART BUG - WOULD SKIP      *
+038220**  VALIDATION.  THE OVERFLOW FLAG IS ALSO CARRIED   *
+038240**  INTO FIB-RECON-OFLOW-TABLE SO 3060-SUM-ONE-TERM  *
+038260**  CAN LEAVE A WRAPPED TERM OUT OF THE EXTRACT      *
+038270**  TRAILER'S CONTROL TOTAL.                         *
+038300****************************************************
+038400 2911-RECON-CHECK-RECURRENCE.
+038500     IF FIB-HIST-I = FIB-START-I AND FIB-START-I = 0
+038600         MOVE ZERO TO FIB-RECON-TERM-COUNT
+038700     END-IF.
+038800     COMPUTE FIB-RECON-SUBSCR = FIB-HIST-I + 1.
+038900     MOVE FIB-HIST-RESULT TO FIB-RECON-RESULT(FIB-RECON-SUBSCR).
+038950     MOVE FIB-HIST-OVERFLOW-SW
+038960         TO FIB-RECON-OFLOW(FIB-RECON-SUBSCR).
+039000     ADD 1 TO FIB-RECON-TERM-COUNT.
+039100     IF FIB-RECON-TERM-COUNT > 2 AND FIB-HIST-NO-OVERFLOW
+039200         COMPUTE FIB-RECON-EXPECTED =
+039300             FIB-RECON-PREV-1 + FIB-RECON-PREV-2
+039400         IF FIB-RECON-EXPECTED NOT = FIB-HIST-RESULT
+039500             SET FIB-RECON-MISMATCH TO TRUE
+039600             DISPLAY "FIBONACCI: RECURRENCE MISMATCH AT I = "
+039700                 FIB-HIST-I
+039800         END-IF
+039900     END-IF.
+040000     MOVE FIB-RECON-PREV-1 TO FIB-RECON-PREV-2.
+040100     MOVE FIB-HIST-RESULT  TO FIB-RECON-PREV-1.
+040200 2911-EXIT.
+040300     EXIT.
+040400*
+040500****************************************************
+040600**  2920-RECON-CHECK-PRIOR-RUN - FOR EVERY TERM      *
+040700**  COMPUTED THIS RUN, CONFIRM ANY OTHER RUN'S       *
+040800**  ARCHIVED VALUE FOR THE SAME I AGREES - FIB(I)    *
+040900**  NEVER CHANGES, SO ANY DIFFERENCE IS A BUG.       *
+041000****************************************************
+041100 2920-RECON-CHECK-PRIOR-RUN.
+041200     READ FIB-HISTORY-FILE
+041300         AT END
+041400             SET FIB-HISTORY-EOF TO TRUE
+041500         NOT AT END
+041600             IF FIB-HIST-RUN-DATE NOT = FIB-RUN-DATE
+041700                AND FIB-HIST-I >= FIB-START-I
+041800                AND FIB-HIST-I <= FIB-UPPER-BOUND
+041900                 COMPUTE FIB-RECON-SUBSCR = FIB-HIST-I + 1
+042000                 IF FIB-HIST-RESULT NOT =
+042100                         FIB-RECON-RESULT(FIB-RECON-SUBSCR)
+042200                     SET FIB-RECON-MISMATCH TO TRUE
+042300                     DISPLAY "FIBONACCI: TODAY'S FIB(" FIB-HIST-I
+042400                         ") DIFFERS FROM A PRIOR RUN ON "
+042500                         FIB-HIST-RUN-DATE
+042600                 END-IF
+042700             END-IF
+042800     END-READ.
+042900 2920-EXIT.
+043000     EXIT.
+043100*
+043200****************************************************
+043300**  3000-TERMINATE - CLOSE THE ARCHIVE REPORT FILE  *
+043400****************************************************
+043500 3000-TERMINATE.
+043600     IF FIB-ANY-OVERFLOW-DETECTED
+043700         DISPLAY "FIBONACCI: ONE OR MORE TERMS OVERFLOWED - "
+043800             "SEE *** OVERFLOW *** RECORDS IN FIBRPT"
+043900         MOVE 16 TO RETURN-CODE
+044000     END-IF.
+044050     PERFORM 3050-COMPUTE-EXTRACT-TOTALS THRU 3050-EXIT.
+044100     PERFORM 3100-WRITE-EXTRACT-TRAILER THRU 3100-EXIT.
+044200     OPEN OUTPUT FIB-RESTART-FILE.
+044300     CLOSE FIB-RESTART-FILE.
+044400     CLOSE FIB-HISTORY-FILE.
+044500     CLOSE FIB-REPORT-FILE.
+044600     CLOSE FIB-EXTRACT-FILE.
+044700 3000-EXIT.
+044800     EXIT.
+044850*
+044855****************************************************
+044903**  3050-COMPUTE-EXTRACT-TOTALS - THE TRAILER MUST   *
+044906**  FOOT TO THE WHOLE 0-TO-UPPER-BOUND RANGE, NOT     *
+044909**  JUST THE TERMS THIS INVOCATION PROCESSED (A       *
+044912**  RESUMED RUN ONLY PROCESSES THE TAIL OF THE        *
+044915**  RANGE) - SO THE TOTALS ARE SUMMED HERE FROM THE   *
+044918**  RECONCILIATION TABLE, WHICH 2900-RECONCILE HAS    *
+044921**  ALREADY LOADED WITH EVERY I FROM 0 THROUGH        *
+044924**  FIB-UPPER-BOUND FOR TODAY'S RUN.                  *
+044927****************************************************
+044930 3050-COMPUTE-EXTRACT-TOTALS.
+044933     MOVE ZERO TO FIB-EXTR-TERM-COUNT.
+044936     MOVE ZERO TO FIB-EXTR-SUM-ACCUM.
+044939     PERFORM 3060-SUM-ONE-TERM THRU 3060-EXIT
+044942         VARYING FIB-RECON-SUBSCR FROM 1 BY 1
+044945         UNTIL FIB-RECON-SUBSCR > FIB-UPPER-BOUND + 1.
+044948 3050-EXIT.
+044951     EXIT.
+044954*
+044957****************************************************
+044960**  3060-SUM-ONE-TERM - ROLL ONE ARCHIVED TERM INTO *
+044963**  THE EXTRACT TRAILER'S RUNNING COUNT.  AN         *
+044964**  OVERFLOWED (WRAPPED) TERM IS LEFT OUT OF THE SUM *
+044965**  ITSELF - ADDING A WRAPPED VALUE TO A CONTROL     *
+044966**  TOTAL WOULD ONLY MAKE THE TOTAL MEANINGLESS TOO. *
+044966****************************************************
+044969 3060-SUM-ONE-TERM.
+044972     ADD 1 TO FIB-EXTR-TERM-COUNT.
+044973     IF FIB-RECON-OFLOW(FIB-RECON-SUBSCR) NOT = "Y"
+044975         ADD FIB-RECON-RESULT(FIB-RECON-SUBSCR)
+044976             TO FIB-EXTR-SUM-ACCUM
+044977     END-IF.
+044978 3060-EXIT.
+044981     EXIT.
+044984*
+045000****************************************************
+045100**  3100-WRITE-EXTRACT-TRAILER - ONE CONTROL RECORD *
+045200**  GIVING THE TERM COUNT AND SUM OF RESULTS, SO THE*
+045300**  ANALYTICS TEAM CAN FOOT THE EXTRACT ON RECEIPT. *
+045350**  THE SUM EXCLUDES ANY OVERFLOWED TERM (SEE        *
+045360**  3060-SUM-ONE-TERM), SO THE TRAILER'S OWN         *
+045370**  OVERFLOW FLAG IS SET WHENEVER THIS RUN SAW ANY    *
+045380**  OVERFLOW AT ALL, TELLING ANALYTICS THE TOTAL IS   *
+045390**  INCOMPLETE WITHOUT THEM HAVING TO CHECK EVERY     *
+045395**  DETAIL ROW.                                       *
+045400****************************************************
+045500 3100-WRITE-EXTRACT-TRAILER.
+045600     MOVE SPACES          TO FIB-EXTRACT-RECORD.
+045700     MOVE "T"             TO FIB-EXTR-TYPE.
+045800     MOVE ","             TO FIB-EXTR-COMMA-1  FIB-EXTR-COMMA-2
+045850                             FIB-EXTR-COMMA-3.
+045900     MOVE FIB-EXTR-TERM-COUNT TO FIB-EXTR-COUNT.
+046000     MOVE FIB-EXTR-SUM-ACCUM  TO FIB-EXTR-SUM.
+046050     IF FIB-ANY-OVERFLOW-DETECTED
+046060         SET FIB-EXTR-OVERFLOW    TO TRUE
+046070     ELSE
+046080         SET FIB-EXTR-NO-OVERFLOW TO TRUE
+046090     END-IF.
+046100     WRITE FIB-EXTRACT-RECORD.
+046200 3100-EXIT.
+046300     EXIT.
+046400 END PROGRAM Fibonacci.
