@@ -0,0 +1,21 @@
+000100*-----------------------------------------------------------------
+000200*  FIBHIST - ONE DETAIL RECORD PER TERM REPORTED BY A FIBONACCI
+000300*  RUN, APPENDED TO FIB-HISTORY-FILE SO ANY PAST RUN NUMBERS
+000400*  CAN BE PULLED BACK UP LATER (SEE FibHistLookup).
+000500*-----------------------------------------------------------------
+000600*  DATE       INIT  DESCRIPTION
+000700*  08/09/26   RH    ORIGINAL COPYBOOK.
+000750*  08/09/26   RH    WIDENED FIB-HIST-I TO PIC 9(04) TO MATCH THE
+000760*                   4-DIGIT UPPER BOUND NOW ACCEPTED FROM FIBPARM -
+000770*                   A 2-DIGIT FIELD WRAPPED AND COLLIDED WITH
+000780*                   UNRELATED TERMS ONCE A RUN WENT PAST I=99.
+000800*-----------------------------------------------------------------
+000900 01  FIB-HISTORY-RECORD.
+001000     05  FIB-HIST-RUN-DATE       PIC 9(08).
+001100     05  FIB-HIST-UPPER-BOUND    PIC 9(04).
+001200     05  FIB-HIST-I              PIC 9(04).
+001300     05  FIB-HIST-RESULT         PIC S9(09).
+001400     05  FIB-HIST-OVERFLOW-SW    PIC X(01).
+001500         88  FIB-HIST-OVERFLOW           VALUE "Y".
+001600         88  FIB-HIST-NO-OVERFLOW        VALUE "N".
+001700     05  FILLER                  PIC X(38).
