@@ -0,0 +1,46 @@
+000100*-----------------------------------------------------------------
+000200*  FIBEXTR - FLAT COMMA-DELIMITED EXTRACT OF ONE FIBONACCI RUN FOR
+000300*  THE ANALYTICS TEAM.  ONE DETAIL RECORD (TYPE "D") PER TERM,
+000400*  FOLLOWED BY ONE TRAILER RECORD (TYPE "T") CARRYING THE TERM
+000500*  COUNT AND THE SUM OF THE RESULTS WRITTEN, FOR A QUICK CONTROL
+000600*  TOTAL CHECK ON THE RECEIVING END.
+000700*-----------------------------------------------------------------
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/26   RH    ORIGINAL COPYBOOK.
+000950*  08/09/26   RH    ADDED A THIRD COMMA-DELIMITED COLUMN CARRYING
+000960*                   THE OVERFLOW FLAG SO A DETAIL RECORD'S RESULT
+000970*                   CAN BE TOLD APART FROM A WRAPPED/OVERFLOWED
+000980*                   VALUE WITHOUT CROSS-REFERENCING FIBRPT/FIBHIST.
+000981*  08/09/26   RH    FIB-EXTR-FIELD-2/RESULT/SUM WERE PLAIN
+000982*                   SIGNED DISPLAY NUMERICS, SO A NEGATIVE
+000983*                   (WRAPPED) VALUE STORED ITS SIGN OVERPUNCHED
+000984*                   ONTO THE LAST DIGIT INSTEAD OF AS A SEPARATE
+000985*                   CHARACTER - A PLAIN CSV/SPREADSHEET IMPORT
+000986*                   MISPARSED THOSE ROWS.  ADDED SIGN IS TRAILING
+000987*                   SEPARATE CHARACTER TO ALL THREE AND SHRANK
+000988*                   THE TRAILING FILLER BY ONE BYTE TO MATCH.
+001000*-----------------------------------------------------------------
+001100 01  FIB-EXTRACT-RECORD.
+001200     05  FIB-EXTR-TYPE           PIC X(01).
+001300         88  FIB-EXTR-IS-DETAIL          VALUE "D".
+001400         88  FIB-EXTR-IS-TRAILER         VALUE "T".
+001500     05  FIB-EXTR-COMMA-1        PIC X(01).
+001600     05  FIB-EXTR-FIELD-1        PIC 9(09).
+001700     05  FIB-EXTR-I              REDEFINES FIB-EXTR-FIELD-1
+001800                                  PIC 9(09).
+001900     05  FIB-EXTR-COUNT          REDEFINES FIB-EXTR-FIELD-1
+002000                                  PIC 9(09).
+002100     05  FIB-EXTR-COMMA-2        PIC X(01).
+002200     05  FIB-EXTR-FIELD-2        PIC S9(11)
+002210            SIGN IS TRAILING SEPARATE CHARACTER.
+002300     05  FIB-EXTR-RESULT         REDEFINES FIB-EXTR-FIELD-2
+002400                                  PIC S9(11)
+002410            SIGN IS TRAILING SEPARATE CHARACTER.
+002500     05  FIB-EXTR-SUM            REDEFINES FIB-EXTR-FIELD-2
+002600                                  PIC S9(11)
+002610            SIGN IS TRAILING SEPARATE CHARACTER.
+002650     05  FIB-EXTR-COMMA-3        PIC X(01).
+002660     05  FIB-EXTR-OFLOW-SW       PIC X(01).
+002670         88  FIB-EXTR-OVERFLOW          VALUE "Y".
+002680         88  FIB-EXTR-NO-OVERFLOW       VALUE "N".
+002700     05  FILLER                  PIC X(27).
