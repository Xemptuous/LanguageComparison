@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200*  FIBPARM - PARAMETER CARD LAYOUT FOR THE FIBONACCI BATCH RUN.
+000300*  ONE RECORD READ FROM FIB-PARM-FILE AT THE START OF THE RUN;
+000400*  IF THE FILE IS MISSING OR EMPTY, THE RUN DEFAULTS TO FIB(30).
+000500*-----------------------------------------------------------------
+000600*  DATE       INIT  DESCRIPTION
+000700*  08/09/26   RH    ORIGINAL COPYBOOK.
+000800*-----------------------------------------------------------------
+000900 01  FIB-PARM-RECORD.
+001000     05  FIB-PARM-UPPER-BOUND    PIC 9(04).
+001100     05  FILLER                  PIC X(76).
