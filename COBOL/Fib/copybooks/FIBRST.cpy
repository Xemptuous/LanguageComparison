@@ -0,0 +1,21 @@
+000100*-----------------------------------------------------------------
+000200*  FIBRST - CHECKPOINT/RESTART RECORD FOR THE FIBONACCI BATCH RUN.
+000300*  HOLDS THE UPPER BOUND IN EFFECT AND THE LAST TERM COMPLETED SO
+000400*  A RERUN AFTER AN ABEND CAN PICK UP WHERE THE PRIOR RUN LEFT
+000500*  OFF INSTEAD OF REDOING THE WHOLE RANGE.  AN EMPTY/MISSING FILE
+000600*  MEANS "START FROM ZERO".
+000700*-----------------------------------------------------------------
+000800*  DATE       INIT  DESCRIPTION
+000900*  08/09/26   RH    ORIGINAL COPYBOOK.
+000910*  08/09/26   RH    ADDED FIB-RST-RUN-DATE - THE CHECKPOINT NOW
+000920*                   CARRIES THE CALENDAR DATE THE RANGE WAS FIRST
+000930*                   STARTED ON SO A RESUMED RUN CAN ARCHIVE ITS
+000940*                   REMAINING TERMS UNDER THAT SAME DATE INSTEAD OF
+000950*                   TODAY'S, EVEN WHEN THE RESUME HAPPENS AFTER
+000960*                   MIDNIGHT.
+001000*-----------------------------------------------------------------
+001100 01  FIB-RESTART-RECORD.
+001200     05  FIB-RST-UPPER-BOUND     PIC 9(04).
+001300     05  FIB-RST-LAST-I          PIC 9(04).
+001350     05  FIB-RST-RUN-DATE        PIC 9(08).
+001400     05  FILLER                  PIC X(64).
