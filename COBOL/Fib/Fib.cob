@@ -0,0 +1,99 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Fib.
+000300 AUTHOR. R-HENSLEY.
+000400 INSTALLATION. BATCH-PRODUCTION.
+000500 DATE-WRITTEN. 01/04/2014.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  01/04/14   RH    ORIGINAL PROGRAM - NAIVE RECURSIVE FIBONACCI.
+001300*  08/09/26   RH    REPLACED THE RECURSIVE CALL-ITSELF-TWICE
+001400*                   LOGIC WITH AN ITERATIVE CALCULATION THAT
+001500*                   RUNS IN LINEAR TIME - THE OLD VERSION MADE
+001600*                   ON THE ORDER OF 2**N CALLS PER INVOCATION.
+001700*  08/09/26   RH    MOVED OUT OF Fibonacci.cob INTO ITS OWN MEMBER
+001800*                   SO FibInquiry CAN LINK AGAINST THE SAME
+001900*                   SUBPROGRAM INSTEAD OF CARRYING ITS OWN COPY.
+002000*  08/09/26   RH    THE RUNNING PAIR WAS THE SAME PIC S9(9) WIDTH
+002100*                   AS RES, SO A TRUE VALUE PAST THE 32-BIT BINARY
+002200*                   RANGE COULD WRAP BACK INTO SOMETHING THAT LOOKS
+002300*                   LIKE A SAFE NUMBER BEFORE THE CALLER EVER SEES
+002400*                   IT (FIB(48) WAS THE FIRST TERM THAT SLIPPED PAST
+002500*                   THE CALLER'S OVERFLOW CHECK THIS WAY).  THE
+002600*                   RUNNING PAIR IS NOW CARRIED IN A WIDER S9(18)
+002700*                   FIELD AND THE OVERFLOW TEST IS DONE HERE AGAINST
+002800*                   THE UNWRAPPED VALUE, BEFORE IT IS EVER NARROWED
+002900*                   INTO RES.  THE RESULT IS RETURNED TO THE CALLER
+003000*                   THROUGH THE NEW RES-OFLOW PARAMETER SO THE
+003100*                   CALLER NO LONGER HAS TO GUESS FROM A VALUE THAT
+003200*                   MAY ALREADY HAVE WRAPPED.
+003250*  08/09/26   RH    S9(18) ONLY MOVES THE NATIVE-BINARY WRAP POINT
+003260*                   OUT TO AROUND FIB(93) - IT DOES NOT REMOVE IT,
+003270*                   AND THE UPPER BOUND IS NOW OPERATOR-SETTABLE
+003280*                   WELL PAST THAT (SEE FIBPARM).  1000-COMPUTE-TERM
+003290*                   NOW ALSO CHECKS THE RUNNING ADD ITSELF FOR
+003295*                   WRAPAROUND (THE SEQUENCE IS MONOTONIC, SO A SUM
+003296*                   SMALLER THAN AN ADDEND MEANS IT WRAPPED) - THIS
+003297*                   CATCHES AN OVERFLOW OF THE ACCUMULATOR NO MATTER
+003298*                   HOW WIDE IT IS, NOT JUST OVERFLOW OF RES'S
+003299*                   DECLARED PIC S9(9) CAPACITY.
+003300*-----------------------------------------------------------------
+003400*
+003500 DATA DIVISION.
+003600 LOCAL-STORAGE SECTION.
+003700 01  FIB-PREV-1              PIC S9(18) COMP-5.
+003800 01  FIB-PREV-2              PIC S9(18) COMP-5.
+003900 01  FIB-CURR                PIC S9(18) COMP-5.
+004000 01  FIB-MAX-SAFE-RESULT     PIC S9(18) COMP-5  VALUE 999999999.
+004050 01  FIB-WRAP-SW             PIC X(01)          VALUE "N".
+004060     88  FIB-WRAP-DETECTED       VALUE "Y".
+004070     88  FIB-NO-WRAP             VALUE "N".
+004100 01  K                       PIC S9(4)  COMP-5.
+004200
+004300 LINKAGE SECTION.
+004400 01  N                       PIC S9(4)  COMP-5.
+004500 01  RES                     PIC S9(9)  COMP-5.
+004600 01  RES-OFLOW               PIC X(01).
+004700     88  RES-OFLOW-DETECTED      VALUE "Y".
+004800     88  RES-NO-OFLOW            VALUE "N".
+004900
+005000 PROCEDURE DIVISION USING BY VALUE N
+005100                          BY REFERENCE RES
+005200                          BY REFERENCE RES-OFLOW.
+005300 0000-MAINLINE.
+005400     SET RES-NO-OFLOW TO TRUE
+005450     SET FIB-NO-WRAP  TO TRUE
+005500     IF N <= 1
+005600         MOVE N TO RES
+005700     ELSE
+005800         MOVE 0 TO FIB-PREV-2
+005900         MOVE 1 TO FIB-PREV-1
+006000         PERFORM 1000-COMPUTE-TERM THRU 1000-EXIT
+006100             VARYING K FROM 2 BY 1 UNTIL K > N
+006200         IF FIB-WRAP-DETECTED
+006250             OR FIB-PREV-1 < ZERO
+006260             OR FIB-PREV-1 > FIB-MAX-SAFE-RESULT
+006300             SET RES-OFLOW-DETECTED TO TRUE
+006400         END-IF
+006500         MOVE FIB-PREV-1 TO RES
+006600     END-IF
+006700     GOBACK.
+006800*
+006900****************************************************
+007000**  1000-COMPUTE-TERM - ADVANCE THE RUNNING PAIR OF *
+007100**  PRIOR TERMS BY ONE POSITION, FLAGGING IT IF THE *
+007200**  ADD ITSELF WRAPPED THE ACCUMULATOR.              *
+007300****************************************************
+007300 1000-COMPUTE-TERM.
+007400     ADD FIB-PREV-1 TO FIB-PREV-2 GIVING FIB-CURR.
+007450     IF FIB-CURR < FIB-PREV-1
+007460         SET FIB-WRAP-DETECTED TO TRUE
+007470     END-IF.
+007500     MOVE FIB-PREV-1 TO FIB-PREV-2.
+007600     MOVE FIB-CURR   TO FIB-PREV-1.
+007700 1000-EXIT.
+007800     EXIT.
+007900 END PROGRAM Fib.
