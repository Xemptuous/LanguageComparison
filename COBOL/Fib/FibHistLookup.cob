@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FibHistLookup.
+000300 AUTHOR. R-HENSLEY.
+000400 INSTALLATION. BATCH-PRODUCTION.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   RH    ORIGINAL PROGRAM.  OPERATOR KEYS IN A RUN
+001300*                   DATE (CCYYMMDD) AND A TERM NUMBER, AND THIS
+001400*                   SCANS FIBHIST FOR WHAT WAS REPORTED FOR
+001500*                   FIB(N) ON THAT DATE, INSTEAD OF DIGGING
+001600*                   THROUGH OLD JOB OUTPUT.
+001650*  08/09/26   RH    WIDENED FIB-SRCH-I TO PIC 9(04) TO MATCH THE
+001660*                   WIDENED FIB-HIST-I IN FIBHIST.CPY.
+001700*-----------------------------------------------------------------
+001800*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT FIB-HISTORY-FILE  ASSIGN TO "FIBHIST"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS FIB-HISTORY-FILE-STATUS.
+002500 
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800*
+002900****************************************************
+003000**  FIB-HISTORY-FILE - SEE FIBHIST.CPY.             *
+003100****************************************************
+003200 FD  FIB-HISTORY-FILE.
+003300     COPY FIBHIST.
+003400 
+003500 WORKING-STORAGE SECTION.
+003600 01  FIB-HISTORY-FILE-STATUS  PIC X(02).
+003700     88  FIB-HISTORY-FILE-OK         VALUE "00".
+003800 01  FIB-HISTORY-EOF-SW       PIC X(01)          VALUE "N".
+003900     88  FIB-HISTORY-EOF              VALUE "Y".
+004000 01  FIB-FOUND-SW             PIC X(01)          VALUE "N".
+004100     88  FIB-FOUND                    VALUE "Y".
+004200 01  FIB-SRCH-RUN-DATE        PIC 9(08).
+004300 01  FIB-SRCH-I               PIC 9(04).
+004400 01  FIB-DISPLAY-RESULT       PIC -(9).
+004500 
+004600 PROCEDURE DIVISION.
+004700*
+004800****************************************************
+004900**  0000-MAINLINE                                  *
+005000****************************************************
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+005300     PERFORM 2000-SCAN-HISTORY    THRU 2000-EXIT
+005400         UNTIL FIB-HISTORY-EOF.
+005500     PERFORM 3000-TERMINATE       THRU 3000-EXIT.
+005600     STOP RUN.
+005700*
+005800****************************************************
+005900**  1000-INITIALIZE - PROMPT THE OPERATOR FOR THE   *
+006000**  RUN DATE AND TERM NUMBER TO LOOK UP, THEN OPEN  *
+006100**  THE HISTORY ARCHIVE.                            *
+006200****************************************************
+006300 1000-INITIALIZE.
+006400     DISPLAY "ENTER RUN DATE (CCYYMMDD): ".
+006500     ACCEPT FIB-SRCH-RUN-DATE.
+006600     DISPLAY "ENTER TERM NUMBER N FOR FIB(N): ".
+006700     ACCEPT FIB-SRCH-I.
+006800     OPEN INPUT FIB-HISTORY-FILE.
+006900     IF NOT FIB-HISTORY-FILE-OK
+007000         DISPLAY "FIBHIST COULD NOT BE OPENED - NO HISTORY YET"
+007100         SET FIB-HISTORY-EOF TO TRUE
+007200     END-IF.
+007300 1000-EXIT.
+007400     EXIT.
+007500*
+007600****************************************************
+007700**  2000-SCAN-HISTORY - READ THE ARCHIVE LOOKING    *
+007800**  FOR A RECORD MATCHING THE REQUESTED DATE AND N. *
+007900****************************************************
+008000 2000-SCAN-HISTORY.
+008100     READ FIB-HISTORY-FILE
+008200         AT END
+008300             SET FIB-HISTORY-EOF TO TRUE
+008400         NOT AT END
+008500             IF FIB-HIST-RUN-DATE = FIB-SRCH-RUN-DATE
+008600                AND FIB-HIST-I = FIB-SRCH-I
+008700                 PERFORM 2100-DISPLAY-MATCH THRU 2100-EXIT
+008800                 SET FIB-FOUND TO TRUE
+008900             END-IF
+009000     END-READ.
+009100 2000-EXIT.
+009200     EXIT.
+009300*
+009400****************************************************
+009500**  2100-DISPLAY-MATCH - SHOW ONE MATCHING RECORD.  *
+009600****************************************************
+009700 2100-DISPLAY-MATCH.
+009800     MOVE FIB-HIST-RESULT TO FIB-DISPLAY-RESULT.
+009900     DISPLAY "FIB(" FIB-HIST-I ") = " FIB-DISPLAY-RESULT
+010000         " (RUN " FIB-HIST-RUN-DATE
+010100         ", RANGE 0-" FIB-HIST-UPPER-BOUND ")"
+010200         WITH NO ADVANCING.
+010300     IF FIB-HIST-OVERFLOW
+010400         DISPLAY " *** OVERFLOW ***"
+010500     ELSE
+010600         DISPLAY " "
+010700     END-IF.
+010800 2100-EXIT.
+010900     EXIT.
+011000*
+011100****************************************************
+011200**  3000-TERMINATE - CLOSE THE ARCHIVE; TELL THE    *
+011300**  OPERATOR IF NOTHING MATCHED.                    *
+011400****************************************************
+011500 3000-TERMINATE.
+011600     CLOSE FIB-HISTORY-FILE.
+011700     IF NOT FIB-FOUND
+011800         DISPLAY "NO HISTORY RECORD FOUND FOR THAT DATE AND N"
+011900     END-IF.
+012000 3000-EXIT.
+012100     EXIT.
+012200 END PROGRAM FibHistLookup.
