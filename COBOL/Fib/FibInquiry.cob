@@ -0,0 +1,82 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FibInquiry.
+000300 AUTHOR. R-HENSLEY.
+000400 INSTALLATION. BATCH-PRODUCTION.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*-----------------------------------------------------------------
+001100*  DATE       INIT  DESCRIPTION
+001200*  08/09/26   RH    ORIGINAL PROGRAM.  LETS AN OPERATOR KEY IN ONE
+001300*                   N AND GET FIB(N) BACK IMMEDIATELY, INSTEAD OF
+001400*                   RUNNING OR SCROLLING THE NIGHTLY BATCH REPORT
+001500*                   FOR A SINGLE VALUE.
+001550*  08/09/26   RH    Fib NOW RETURNS ITS OWN OVERFLOW FLAG (SEE
+001560*                   THAT PROGRAM'S MODIFICATION HISTORY) - THIS
+001570*                   PROGRAM NO LONGER RE-DERIVES OVERFLOW FROM A
+001580*                   RESULT VALUE THAT MAY ALREADY HAVE WRAPPED.
+001600*-----------------------------------------------------------------
+001700*
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  FIB-INQ-N-DISPLAY        PIC 9(04).
+002100 01  FIB-INQ-N                PIC S9(4)  COMP-5.
+002200 01  FIB-INQ-RESULT           PIC S9(9)  COMP-5.
+002300 01  FIB-INQ-DISPLAY-RESULT   PIC -(9).
+002500 01  FIB-INQ-OVERFLOW-SW      PIC X(01)          VALUE "N".
+002600     88  FIB-INQ-OVERFLOW-DETECTED   VALUE "Y".
+002700     88  FIB-INQ-NO-OVERFLOW         VALUE "N".
+002800 01  FIB-INQ-AGAIN-SW         PIC X(01)          VALUE "Y".
+002900     88  FIB-INQ-ANOTHER             VALUE "Y".
+003000     88  FIB-INQ-DONE                VALUE "N".
+003100 
+003200 PROCEDURE DIVISION.
+003300*
+003400****************************************************
+003500**  0000-MAINLINE                                  *
+003600****************************************************
+003700 0000-MAINLINE.
+003800     PERFORM 1000-PROCESS-INQUIRY THRU 1000-EXIT
+003900         UNTIL NOT FIB-INQ-ANOTHER.
+004000     STOP RUN.
+004100*
+004200****************************************************
+004300**  1000-PROCESS-INQUIRY - PROMPT THE OPERATOR FOR  *
+004400**  ONE N, OR A REQUEST TO QUIT, AND ACT ON IT.     *
+004500****************************************************
+004600 1000-PROCESS-INQUIRY.
+004700     DISPLAY "ENTER N FOR FIB(N), OR 9999 TO QUIT: "
+004800         WITH NO ADVANCING.
+004900     ACCEPT FIB-INQ-N-DISPLAY.
+005000     IF FIB-INQ-N-DISPLAY = 9999
+005100         SET FIB-INQ-DONE TO TRUE
+005200     ELSE
+005300         MOVE FIB-INQ-N-DISPLAY TO FIB-INQ-N
+005400         PERFORM 1100-CALL-FIB THRU 1100-EXIT
+005500     END-IF.
+005600 1000-EXIT.
+005700     EXIT.
+005800*
+005900****************************************************
+006000**  1100-CALL-FIB - GET FIB(N) FROM THE SAME Fib    *
+006100**  SUBPROGRAM THE NIGHTLY BATCH USES, CHECK IT FOR *
+006200**  OVERFLOW, AND DISPLAY IT TO THE OPERATOR.       *
+006300****************************************************
+006400 1100-CALL-FIB.
+006500     CALL 'Fib' USING BY VALUE FIB-INQ-N
+006600                      BY REFERENCE FIB-INQ-RESULT
+006650                      BY REFERENCE FIB-INQ-OVERFLOW-SW.
+006800     MOVE FIB-INQ-RESULT TO FIB-INQ-DISPLAY-RESULT.
+006900     IF FIB-INQ-OVERFLOW-DETECTED
+007000         DISPLAY "FIB(" FIB-INQ-N-DISPLAY ") "
+007100             "*** OVERFLOW - EXCEEDS PIC S9(9) CAPACITY ***"
+007200     ELSE
+007300         DISPLAY "FIB(" FIB-INQ-N-DISPLAY ") = "
+007400             FIB-INQ-DISPLAY-RESULT
+007500     END-IF.
+007600 1100-EXIT.
+007700     EXIT.
+007800*
+007900 END PROGRAM FibInquiry.
